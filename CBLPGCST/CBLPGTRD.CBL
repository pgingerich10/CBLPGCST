@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 CBLPGTRD.
+       AUTHOR.                     PHILIP GINGERICH.
+       DATE-WRITTEN.               08/08/2026.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *
+      *    THIS PROGRAM READS THE HISTORY FILE BUILT UP BY CBLPGCST
+      *    (ONE RECORD PER MACHINE PER RUN) AND PRINTS A TREND REPORT
+      *    SHOWING THE MOVEMENT IN EACH MACHINE'S COST FROM ONE RUN
+      *    TO THE NEXT.
+      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO "HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO "SRTWK1".
+
+           SELECT TREND-OUT
+               ASSIGN TO "TRENDRPT.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HISTORY-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS HISTORY-RECORD.
+
+       01  HISTORY-RECORD.
+           05  HS-MACHINE          PIC X(5).
+           05  HS-MACHINE-TOT      PIC 9(8)V99.
+           05  HS-RUN-DATE         PIC 9(8).
+
+       SD  SORT-WORK.
+
+       01  SORT-RECORD.
+           05  ST-MACHINE          PIC X(5).
+           05  ST-MACHINE-TOT      PIC 9(8)V99.
+           05  ST-RUN-DATE         PIC 9(8).
+
+       FD  TREND-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TRENDLINE.
+
+       01  TRENDLINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SORT-EOF             PIC X           VALUE 'N'.
+       01  WS-PREV-MACHINE         PIC X(5)        VALUE SPACES.
+       01  WS-PREV-TOTAL           PIC 9(8)V99     VALUE ZEROS.
+       01  WS-DELTA                PIC S9(8)V99    VALUE ZEROS.
+       01  WS-DELTA-PCT            PIC S999V99     VALUE ZEROS.
+       01  WS-HAVE-PENDING         PIC X           VALUE 'N'.
+       01  WS-PEND-MACHINE         PIC X(5)        VALUE SPACES.
+       01  WS-PEND-MONTH           PIC 9(6)        VALUE ZEROS.
+       01  WS-PEND-TOTAL           PIC 9(8)V99     VALUE ZEROS.
+       01  WS-PEND-RUN-DATE        PIC 9(8)        VALUE ZEROS.
+       01  WS-CUR-MONTH            PIC 9(6)        VALUE ZEROS.
+
+       01  TREND-HDG-LINE.
+           05  FILLER              PIC X(30)   VALUE SPACES.
+           05  FILLER              PIC X(26)   VALUE
+                                       "MACHINE COST TREND REPORT".
+
+       01  TREND-COL-HDG-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE "MACHINE".
+           05  FILLER              PIC X(12)   VALUE "RUN DATE".
+           05  FILLER              PIC X(16)   VALUE "MACHINE TOTAL".
+           05  FILLER              PIC X(16)   VALUE "CHANGE".
+           05  FILLER              PIC X(14)   VALUE "CHANGE %".
+
+       01  TREND-DETAIL-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  TD-MACHINE          PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  TD-RUN-DATE         PIC 9(8).
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  TD-TOTAL            PIC $$,$$$,$$9.99.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  TD-DELTA            PIC -$,$$$,$$9.99.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  TD-DELTA-PCT        PIC -$$9.99.
+
+       PROCEDURE DIVISION.
+
+       L1-CBLPGTRD.
+           OPEN OUTPUT TREND-OUT.
+           WRITE TRENDLINE FROM TREND-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE TRENDLINE FROM TREND-COL-HDG-LINE
+               AFTER ADVANCING 2 LINES.
+           SORT SORT-WORK
+               ON ASCENDING KEY ST-MACHINE ST-RUN-DATE
+               USING HISTORY-FILE
+               OUTPUT PROCEDURE IS L2-PRODUCE-TREND.
+           CLOSE TREND-OUT.
+           STOP RUN.
+
+       L2-PRODUCE-TREND.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM L3-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+           IF WS-HAVE-PENDING = 'Y'
+               PERFORM L4-FLUSH-PENDING
+           END-IF.
+
+      *    HISTORY.DAT HOLDS ONE RECORD PER MACHINE PER RUN, SO A
+      *    MACHINE RUN SEVERAL TIMES IN THE SAME CALENDAR MONTH WOULD
+      *    OTHERWISE PRODUCE A TREND LINE FOR EVERY RUN.  THE SORTED
+      *    RECORDS ARE BUFFERED INTO A "PENDING" ENTRY PER MACHINE AND
+      *    ONLY FLUSHED (PRINTED, WITH THE DELTA TAKEN AGAINST THE
+      *    PRIOR FLUSHED MONTH) WHEN THE MACHINE OR MONTH CHANGES, SO
+      *    THE REPORT SHOWS ONE LINE PER MACHINE PER MONTH - THE LATEST
+      *    RUN WITHIN THAT MONTH.
+       L3-PROCESS-SORTED-RECORD.
+           MOVE ST-RUN-DATE (1:6) TO WS-CUR-MONTH.
+           IF WS-HAVE-PENDING = 'Y'
+               AND ST-MACHINE = WS-PEND-MACHINE
+               AND WS-CUR-MONTH = WS-PEND-MONTH
+               PERFORM L5-LOAD-PENDING
+           ELSE
+               IF WS-HAVE-PENDING = 'Y'
+                   PERFORM L4-FLUSH-PENDING
+               END-IF
+               IF ST-MACHINE NOT = WS-PREV-MACHINE
+                   MOVE ZEROS TO WS-PREV-TOTAL
+               END-IF
+               PERFORM L5-LOAD-PENDING
+           END-IF.
+
+       L5-LOAD-PENDING.
+           MOVE ST-MACHINE TO WS-PEND-MACHINE.
+           MOVE WS-CUR-MONTH TO WS-PEND-MONTH.
+           MOVE ST-MACHINE-TOT TO WS-PEND-TOTAL.
+           MOVE ST-RUN-DATE TO WS-PEND-RUN-DATE.
+           MOVE 'Y' TO WS-HAVE-PENDING.
+
+       L4-FLUSH-PENDING.
+           MOVE WS-PEND-MACHINE TO TD-MACHINE.
+           MOVE WS-PEND-RUN-DATE TO TD-RUN-DATE.
+           MOVE WS-PEND-TOTAL TO TD-TOTAL.
+           IF WS-PEND-MACHINE = WS-PREV-MACHINE
+               COMPUTE WS-DELTA = WS-PEND-TOTAL - WS-PREV-TOTAL
+               MOVE WS-DELTA TO TD-DELTA
+               IF WS-PREV-TOTAL > ZERO
+                   COMPUTE WS-DELTA-PCT ROUNDED =
+                       (WS-DELTA / WS-PREV-TOTAL) * 100
+               ELSE
+                   MOVE ZEROS TO WS-DELTA-PCT
+               END-IF
+               MOVE WS-DELTA-PCT TO TD-DELTA-PCT
+           ELSE
+               MOVE ZEROS TO TD-DELTA
+               MOVE ZEROS TO TD-DELTA-PCT
+           END-IF.
+           WRITE TRENDLINE FROM TREND-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE WS-PEND-MACHINE TO WS-PREV-MACHINE.
+           MOVE WS-PEND-TOTAL TO WS-PREV-TOTAL.
+           MOVE 'N' TO WS-HAVE-PENDING.
