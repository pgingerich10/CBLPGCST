@@ -0,0 +1,445 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 CBLPGMNT.
+       AUTHOR.                     PHILIP GINGERICH.
+       DATE-WRITTEN.               08/08/2026.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *
+      *    THIS PROGRAM MAINTAINS MASTER.DAT AND INVENTORY.DAT FROM
+      *    A TRANSACTION FILE (ADD/CHANGE/DELETE), VALIDATING EACH
+      *    TRANSACTION BEFORE IT IS APPLIED AND LOGGING EVERY
+      *    TRANSACTION (ACCEPTED OR REJECTED) TO AN AUDIT TRAIL.
+      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRAN-FILE
+               ASSIGN TO "MAINTTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MACHINE-MASTER
+               ASSIGN TO "MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENTORY-DATA
+               ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS I-INV-PART
+               FILE STATUS IS WS-INV-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRAN-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS MAINT-TRAN.
+
+       01  MAINT-TRAN.
+           05  MT-ACTION           PIC X(1).
+           05  MT-FILE-CODE        PIC X(1).
+           05  MT-USER-ID          PIC X(8).
+           05  MT-MACHINE          PIC X(5).
+           05  MT-PART             PIC X(5).
+           05  MT-QTY              PIC X(3).
+           05  MT-INV-QTY          PIC X(5).
+           05  MT-INV-COST         PIC X(6).
+
+       FD  MACHINE-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 13 CHARACTERS
+           DATA RECORD IS MACHINE-RECORD.
+
+       01  MACHINE-RECORD.
+           05  I-MACHINE           PIC X(5).
+           05  I-MACHINE-PART      PIC X(5).
+           05  I-PART-QTY          PIC 999.
+
+       FD  INVENTORY-DATA
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS INVENTORY-RECORD.
+
+       01  INVENTORY-RECORD.
+           05  I-INV-PART          PIC X(5).
+           05  I-INV-QTY           PIC 9(5).
+           05  I-INV-COST          PIC 9(4)V99.
+
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 77 CHARACTERS
+           DATA RECORD IS AUDIT-RECORD.
+
+       01  AUDIT-RECORD.
+           05  AU-DATE             PIC 9(8).
+           05  AU-TIME             PIC 9(6).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-USER             PIC X(8).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-ACTION           PIC X(1).
+           05  AU-FILE-CODE        PIC X(1).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-MACHINE          PIC X(5).
+           05  AU-PART             PIC X(5).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-RESULT           PIC X(8).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-REASON           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AUDIT-STATUS         PIC X(2)        VALUE "00".
+       01  WS-INV-STATUS           PIC X(2)        VALUE "00".
+       01  TRAN-MORE-RECS          PIC X           VALUE 'Y'.
+       01  WS-MSTR-MORE            PIC X           VALUE 'Y'.
+       01  WS-INVT-MORE            PIC X           VALUE 'Y'.
+       01  TRAN-VALID              PIC X           VALUE 'N'.
+       01  TRAN-RESULT             PIC X(8)        VALUE SPACES.
+       01  TRAN-REASON             PIC X(30)       VALUE SPACES.
+       01  WS-SUB                  PIC 9(5)        VALUE ZEROS.
+       01  WS-FOUND                PIC X           VALUE 'N'.
+       01  WS-FOUND-IDX            PIC 9(5)        VALUE ZEROS.
+       01  WS-NUM-QTY              PIC 999         VALUE ZEROS.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CD-YEAR          PIC 9(4).
+           05  WS-CD-MONTH         PIC 99.
+           05  WS-CD-DAY           PIC 99.
+           05  WS-CD-HOUR          PIC 99.
+           05  WS-CD-MIN           PIC 99.
+           05  WS-CD-SEC           PIC 99.
+           05  FILLER              PIC X(9).
+
+       01  MASTER-TABLE.
+           05  MASTER-TAB-COUNT    PIC 9(5)        VALUE ZEROS.
+           05  MASTER-TAB-ENTRY    OCCURS 3000 TIMES.
+               10  MX-MACHINE          PIC X(5).
+               10  MX-PART             PIC X(5).
+               10  MX-QTY              PIC 999.
+
+       01  INVENTORY-TABLE.
+           05  INV-TAB-COUNT       PIC 9(5)        VALUE ZEROS.
+           05  INV-TAB-ENTRY       OCCURS 2000 TIMES.
+               10  IX-PART             PIC X(5).
+               10  IX-QTY              PIC 9(5).
+               10  IX-COST             PIC 9(4)V99.
+
+       PROCEDURE DIVISION.
+
+       L1-CBLPGMNT.
+           PERFORM L2-INIT.
+           PERFORM L2-PROCESS-TRAN
+               UNTIL TRAN-MORE-RECS = "N".
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           OPEN INPUT TRAN-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM L9-READ-TRAN.
+
+       L2-PROCESS-TRAN.
+           MOVE 'N' TO TRAN-VALID.
+           MOVE SPACES TO TRAN-RESULT.
+           MOVE SPACES TO TRAN-REASON.
+           PERFORM L3-VALIDATE-TRAN.
+           IF TRAN-VALID = 'Y'
+               PERFORM L3-APPLY-TRAN
+           ELSE
+               MOVE "REJECTED" TO TRAN-RESULT
+           END-IF.
+           PERFORM L9-WRITE-AUDIT.
+           PERFORM L9-READ-TRAN.
+
+       L3-VALIDATE-TRAN.
+           IF MT-ACTION NOT = "A" AND MT-ACTION NOT = "C"
+                   AND MT-ACTION NOT = "D"
+               MOVE "INVALID ACTION CODE" TO TRAN-REASON
+           ELSE IF MT-FILE-CODE NOT = "M" AND MT-FILE-CODE NOT = "I"
+               MOVE "INVALID FILE CODE" TO TRAN-REASON
+           ELSE IF MT-FILE-CODE = "M"
+               PERFORM L4-VALIDATE-MASTER-TRAN
+           ELSE
+               PERFORM L4-VALIDATE-INVENTORY-TRAN
+           END-IF.
+
+       L4-VALIDATE-MASTER-TRAN.
+           PERFORM L5-LOAD-MASTER-TABLE.
+           IF MT-MACHINE = SPACES OR MT-PART = SPACES
+               MOVE "MACHINE/PART MUST NOT BE BLANK" TO TRAN-REASON
+           ELSE IF MT-ACTION = "A"
+               IF MT-QTY NOT NUMERIC
+                   MOVE "QTY IS NOT NUMERIC" TO TRAN-REASON
+               ELSE
+                   PERFORM L5-LOAD-INVENTORY-TABLE
+                   PERFORM L6-FIND-INVENTORY-ENTRY
+                   IF WS-FOUND = 'N'
+                       MOVE "PART NOT ON INVENTORY FILE"
+                           TO TRAN-REASON
+                   ELSE
+                       PERFORM L6-FIND-MASTER-ENTRY
+                       IF WS-FOUND = 'Y'
+                           MOVE "MACHINE/PART ALREADY EXISTS"
+                               TO TRAN-REASON
+                       ELSE
+                           MOVE 'Y' TO TRAN-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM L6-FIND-MASTER-ENTRY
+               IF WS-FOUND = 'N'
+                   MOVE "MACHINE/PART NOT ON FILE" TO TRAN-REASON
+               ELSE IF MT-ACTION = "C" AND MT-QTY NOT NUMERIC
+                   MOVE "QTY IS NOT NUMERIC" TO TRAN-REASON
+               ELSE
+                   MOVE 'Y' TO TRAN-VALID
+               END-IF
+           END-IF.
+
+       L4-VALIDATE-INVENTORY-TRAN.
+           PERFORM L5-LOAD-INVENTORY-TABLE.
+           IF MT-PART = SPACES
+               MOVE "PART MUST NOT BE BLANK" TO TRAN-REASON
+           ELSE IF MT-ACTION = "A"
+               IF MT-INV-QTY NOT NUMERIC OR MT-INV-COST NOT NUMERIC
+                   MOVE "QTY/COST IS NOT NUMERIC" TO TRAN-REASON
+               ELSE
+                   PERFORM L6-FIND-INVENTORY-ENTRY
+                   IF WS-FOUND = 'Y'
+                       MOVE "PART ALREADY EXISTS" TO TRAN-REASON
+                   ELSE
+                       MOVE 'Y' TO TRAN-VALID
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM L6-FIND-INVENTORY-ENTRY
+               IF WS-FOUND = 'N'
+                   MOVE "PART NOT ON FILE" TO TRAN-REASON
+               ELSE IF MT-ACTION = "C" AND
+                       (MT-INV-QTY NOT NUMERIC OR
+                        MT-INV-COST NOT NUMERIC)
+                   MOVE "QTY/COST IS NOT NUMERIC" TO TRAN-REASON
+               ELSE
+                   MOVE 'Y' TO TRAN-VALID
+               END-IF
+           END-IF.
+
+       L6-FIND-MASTER-ENTRY.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > MASTER-TAB-COUNT
+               IF MX-MACHINE (WS-SUB) = MT-MACHINE
+                       AND MX-PART (WS-SUB) = MT-PART
+                   MOVE 'Y' TO WS-FOUND
+                   MOVE WS-SUB TO WS-FOUND-IDX
+                   MOVE MASTER-TAB-COUNT TO WS-SUB
+               END-IF
+           END-PERFORM.
+
+       L6-FIND-INVENTORY-ENTRY.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > INV-TAB-COUNT
+               IF IX-PART (WS-SUB) = MT-PART
+                   MOVE 'Y' TO WS-FOUND
+                   MOVE WS-SUB TO WS-FOUND-IDX
+                   MOVE INV-TAB-COUNT TO WS-SUB
+               END-IF
+           END-PERFORM.
+
+       L5-LOAD-MASTER-TABLE.
+           MOVE ZEROS TO MASTER-TAB-COUNT.
+           MOVE 'Y' TO WS-MSTR-MORE.
+           OPEN INPUT MACHINE-MASTER.
+           READ MACHINE-MASTER
+               AT END
+                   MOVE 'N' TO WS-MSTR-MORE
+           END-READ.
+           PERFORM UNTIL WS-MSTR-MORE = 'N'
+               IF MASTER-TAB-COUNT >= 3000
+                   DISPLAY "MASTER-TABLE OVERFLOW - MASTER.DAT "
+                       "EXCEEDS 3000 RECORDS, MAINTENANCE RUN ABORTED"
+                   CLOSE MACHINE-MASTER
+                   STOP RUN
+               END-IF
+               ADD 1 TO MASTER-TAB-COUNT
+               MOVE I-MACHINE TO MX-MACHINE (MASTER-TAB-COUNT)
+               MOVE I-MACHINE-PART TO MX-PART (MASTER-TAB-COUNT)
+               MOVE I-PART-QTY TO MX-QTY (MASTER-TAB-COUNT)
+               READ MACHINE-MASTER
+                   AT END
+                       MOVE 'N' TO WS-MSTR-MORE
+               END-READ
+           END-PERFORM.
+           CLOSE MACHINE-MASTER.
+
+       L5-LOAD-INVENTORY-TABLE.
+           MOVE ZEROS TO INV-TAB-COUNT.
+           MOVE 'Y' TO WS-INVT-MORE.
+           OPEN INPUT INVENTORY-DATA.
+           IF WS-INV-STATUS NOT = "00"
+               DISPLAY "INVENTORY.DAT FAILED TO OPEN - STATUS "
+                   WS-INV-STATUS
+               CLOSE INVENTORY-DATA
+               STOP RUN
+           END-IF.
+           READ INVENTORY-DATA NEXT RECORD
+               AT END
+                   MOVE 'N' TO WS-INVT-MORE
+           END-READ.
+           PERFORM UNTIL WS-INVT-MORE = 'N'
+               IF INV-TAB-COUNT >= 2000
+                   DISPLAY "INVENTORY-TABLE OVERFLOW - INVENTORY.DAT "
+                       "EXCEEDS 2000 RECORDS, MAINTENANCE RUN ABORTED"
+                   CLOSE INVENTORY-DATA
+                   STOP RUN
+               END-IF
+               ADD 1 TO INV-TAB-COUNT
+               MOVE I-INV-PART TO IX-PART (INV-TAB-COUNT)
+               MOVE I-INV-QTY TO IX-QTY (INV-TAB-COUNT)
+               MOVE I-INV-COST TO IX-COST (INV-TAB-COUNT)
+               READ INVENTORY-DATA NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-INVT-MORE
+               END-READ
+           END-PERFORM.
+           CLOSE INVENTORY-DATA.
+
+       L3-APPLY-TRAN.
+           MOVE "ACCEPTED" TO TRAN-RESULT.
+           IF MT-FILE-CODE = "M"
+               PERFORM L4-APPLY-MASTER-TRAN
+               PERFORM L5-REWRITE-MASTER-TABLE
+           ELSE
+               PERFORM L4-APPLY-INVENTORY-TRAN
+           END-IF.
+
+       L4-APPLY-MASTER-TRAN.
+           IF MT-ACTION = "A"
+               MOVE MT-QTY TO WS-NUM-QTY
+               IF MASTER-TAB-COUNT >= 3000
+                   DISPLAY "MASTER-TABLE OVERFLOW - MASTER.DAT "
+                       "EXCEEDS 3000 RECORDS, MAINTENANCE RUN ABORTED"
+                   CLOSE TRAN-FILE AUDIT-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO MASTER-TAB-COUNT
+               MOVE MT-MACHINE TO MX-MACHINE (MASTER-TAB-COUNT)
+               MOVE MT-PART TO MX-PART (MASTER-TAB-COUNT)
+               MOVE WS-NUM-QTY TO MX-QTY (MASTER-TAB-COUNT)
+           ELSE IF MT-ACTION = "C"
+               PERFORM L6-FIND-MASTER-ENTRY
+               MOVE MT-QTY TO WS-NUM-QTY
+               MOVE WS-NUM-QTY TO MX-QTY (WS-FOUND-IDX)
+           ELSE
+               PERFORM L6-FIND-MASTER-ENTRY
+               PERFORM L6-REMOVE-MASTER-ENTRY
+           END-IF.
+
+       L6-REMOVE-MASTER-ENTRY.
+           PERFORM VARYING WS-SUB FROM WS-FOUND-IDX BY 1
+               UNTIL WS-SUB >= MASTER-TAB-COUNT
+               MOVE MX-MACHINE (WS-SUB + 1) TO MX-MACHINE (WS-SUB)
+               MOVE MX-PART (WS-SUB + 1) TO MX-PART (WS-SUB)
+               MOVE MX-QTY (WS-SUB + 1) TO MX-QTY (WS-SUB)
+           END-PERFORM.
+           SUBTRACT 1 FROM MASTER-TAB-COUNT.
+
+      * INVENTORY.DAT IS INDEXED BY I-INV-PART, SO ADD/CHANGE/DELETE
+      * ARE APPLIED DIRECTLY BY KEY RATHER THAN BY REWRITING THE
+      * WHOLE FILE THE WAY MASTER.DAT IS.
+       L4-APPLY-INVENTORY-TRAN.
+           MOVE MT-PART TO I-INV-PART.
+           IF MT-ACTION = "A"
+               OPEN I-O INVENTORY-DATA
+               IF WS-INV-STATUS NOT = "00"
+                   DISPLAY "INVENTORY.DAT FAILED TO OPEN - STATUS "
+                       WS-INV-STATUS
+                   CLOSE TRAN-FILE AUDIT-FILE
+                   STOP RUN
+               END-IF
+               MOVE MT-INV-QTY TO I-INV-QTY
+               MOVE MT-INV-COST TO I-INV-COST
+               WRITE INVENTORY-RECORD
+               CLOSE INVENTORY-DATA
+           ELSE IF MT-ACTION = "C"
+               OPEN I-O INVENTORY-DATA
+               IF WS-INV-STATUS NOT = "00"
+                   DISPLAY "INVENTORY.DAT FAILED TO OPEN - STATUS "
+                       WS-INV-STATUS
+                   CLOSE TRAN-FILE AUDIT-FILE
+                   STOP RUN
+               END-IF
+               READ INVENTORY-DATA KEY IS I-INV-PART
+                   INVALID KEY
+                       MOVE "REJECTED" TO TRAN-RESULT
+                       MOVE "PART NOT FOUND AT APPLY TIME"
+                           TO TRAN-REASON
+                   NOT INVALID KEY
+                       MOVE MT-INV-QTY TO I-INV-QTY
+                       MOVE MT-INV-COST TO I-INV-COST
+                       REWRITE INVENTORY-RECORD
+               END-READ
+               CLOSE INVENTORY-DATA
+           ELSE
+               OPEN I-O INVENTORY-DATA
+               IF WS-INV-STATUS NOT = "00"
+                   DISPLAY "INVENTORY.DAT FAILED TO OPEN - STATUS "
+                       WS-INV-STATUS
+                   CLOSE TRAN-FILE AUDIT-FILE
+                   STOP RUN
+               END-IF
+               DELETE INVENTORY-DATA RECORD
+               CLOSE INVENTORY-DATA
+           END-IF.
+
+       L5-REWRITE-MASTER-TABLE.
+           OPEN OUTPUT MACHINE-MASTER.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > MASTER-TAB-COUNT
+               MOVE MX-MACHINE (WS-SUB) TO I-MACHINE
+               MOVE MX-PART (WS-SUB) TO I-MACHINE-PART
+               MOVE MX-QTY (WS-SUB) TO I-PART-QTY
+               WRITE MACHINE-RECORD
+           END-PERFORM.
+           CLOSE MACHINE-MASTER.
+
+       L2-CLOSING.
+           CLOSE TRAN-FILE.
+           CLOSE AUDIT-FILE.
+
+       L9-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CD-YEAR TO AU-DATE (1:4).
+           MOVE WS-CD-MONTH TO AU-DATE (5:2).
+           MOVE WS-CD-DAY TO AU-DATE (7:2).
+           MOVE WS-CD-HOUR TO AU-TIME (1:2).
+           MOVE WS-CD-MIN TO AU-TIME (3:2).
+           MOVE WS-CD-SEC TO AU-TIME (5:2).
+           MOVE MT-USER-ID TO AU-USER.
+           MOVE MT-ACTION TO AU-ACTION.
+           MOVE MT-FILE-CODE TO AU-FILE-CODE.
+           MOVE MT-MACHINE TO AU-MACHINE.
+           MOVE MT-PART TO AU-PART.
+           MOVE TRAN-RESULT TO AU-RESULT.
+           MOVE TRAN-REASON TO AU-REASON.
+           WRITE AUDIT-RECORD.
+
+       L9-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'N' TO TRAN-MORE-RECS.
