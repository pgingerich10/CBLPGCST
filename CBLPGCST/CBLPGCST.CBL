@@ -21,12 +21,52 @@
                
            SELECT INVENTORY-DATA
                ASSIGN TO "INVENTORY.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS I-INV-PART
+               FILE STATUS IS WS-INV-STATUS.
+
            SELECT PRTOUT
                ASSIGN TO "MACHINECOST.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-PRT-STATUS.
+
+           SELECT EXCEPT-OUT
+               ASSIGN TO "MACHINEXCP.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT SHORTAGE-OUT
+               ASSIGN TO "PARTSHORT.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
-               
+
+           SELECT EXTRACT-OUT
+               ASSIGN TO "MACHCOST.XTR"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-XTR-STATUS.
+
+           SELECT RANGE-PARM
+               ASSIGN TO "RANGE.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT BUDGET-MASTER
+               ASSIGN TO "BUDGET.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BG-MACHINE
+               FILE STATUS IS WS-BUDGET-STATUS.
+
+           SELECT HISTORY-OUT
+               ASSIGN TO "HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -57,9 +97,71 @@
            DATA RECORD IS PRTLINE.
            
        01  PRTLINE                 PIC X(80).
-       
+
+       FD  EXCEPT-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXCPLINE.
+
+       01  EXCPLINE                PIC X(80).
+
+       FD  SHORTAGE-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SHORTLINE.
+
+       01  SHORTLINE               PIC X(80).
+
+       FD  EXTRACT-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS EXTRACT-RECORD.
+
+       01  EXTRACT-RECORD.
+           05  XT-MACHINE          PIC X(5).
+           05  XT-MACHINE-TOT      PIC 9(8)V99.
+           05  XT-RUN-DATE         PIC 9(8).
+
+       FD  RANGE-PARM
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS PARM-RECORD.
+
+       01  PARM-RECORD.
+           05  PM-LOW-MACHINE      PIC X(5).
+           05  PM-HIGH-MACHINE     PIC X(5).
+
+       FD  BUDGET-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS BUDGET-RECORD.
+
+       01  BUDGET-RECORD.
+           05  BG-MACHINE          PIC X(5).
+           05  BG-BUDGET-COST      PIC 9(8)V99.
+
+       FD  HISTORY-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS HISTORY-RECORD.
+
+       01  HISTORY-RECORD.
+           05  HS-MACHINE          PIC X(5).
+           05  HS-MACHINE-TOT      PIC 9(8)V99.
+           05  HS-RUN-DATE         PIC 9(8).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+
+       01  CHECKPOINT-RECORD.
+           05  CK-MACHINE          PIC X(5).
+           05  CK-MACHINE-TOT      PIC 9(8)V99.
+           05  CK-PAGE-NUM         PIC 99.
+
        WORKING-STORAGE SECTION.
-       
+
        01  WORK-AREA.
            05  C-PARTS-SUBTOT      PIC 9(6)V99     VALUE ZEROS.
            05  C-MACHINE-TOT       PIC 9(8)V99     VALUE ZEROS.
@@ -67,7 +169,117 @@
            05  H-MACHINE           PIC X(5)        VALUE SPACES.
            05  MORE-RECS           PIC X           VALUE 'Y'.
            05  C-PCTR              PIC 99          VALUE ZEROS.
-           05  WK-HOLD             PIC X           VALUE SPACE.
+           05  C-EXCP-CNT          PIC 9(5)        VALUE ZEROS.
+           05  WS-INV-STATUS       PIC X(2)        VALUE "00".
+           05  WS-RUN-DATE         PIC 9(8)        VALUE ZEROS.
+           05  WS-PARM-STATUS      PIC X(2)        VALUE "00".
+           05  WS-RANGE-ACTIVE     PIC X           VALUE 'N'.
+           05  WS-LOW-MACHINE      PIC X(5)        VALUE SPACES.
+           05  WS-HIGH-MACHINE     PIC X(5)        VALUE SPACES.
+           05  WS-BUDGET-STATUS    PIC X(2)        VALUE "00".
+           05  WS-VARIANCE         PIC S9(8)V99    VALUE ZEROS.
+           05  WS-VARIANCE-PCT     PIC S999V99     VALUE ZEROS.
+           05  WS-HIST-STATUS      PIC X(2)        VALUE "00".
+           05  WS-CKPT-STATUS      PIC X(2)        VALUE "00".
+           05  WS-RESUME-ACTIVE    PIC X           VALUE 'N'.
+           05  WS-RESUME-COUNT     PIC 9(4)        VALUE ZEROS.
+           05  WS-SKIP-MACHINE     PIC X           VALUE 'N'.
+           05  WS-CKPT-MORE        PIC X           VALUE 'Y'.
+           05  WS-PRT-STATUS       PIC X(2)        VALUE "00".
+           05  WS-EXCP-STATUS      PIC X(2)        VALUE "00".
+           05  WS-XTR-STATUS       PIC X(2)        VALUE "00".
+           05  SS-MORE-RECS        PIC X           VALUE 'Y'.
+           05  SS-INV-MORE         PIC X           VALUE 'Y'.
+           05  C-SHORT-CNT         PIC 9(5)        VALUE ZEROS.
+           05  C-MACHINE-CNT       PIC 9(7)        VALUE ZEROS.
+           05  C-INVENTORY-CNT     PIC 9(7)        VALUE ZEROS.
+           05  C-QTY-HASH          PIC 9(9)        VALUE ZEROS.
+           05  SS-FOUND            PIC X           VALUE 'N'.
+           05  SS-FOUND-IDX        PIC 9(4)        VALUE ZEROS.
+           05  SS-SUB              PIC 9(4)        VALUE ZEROS.
+
+       01  MACHINE-TOT-TABLE.
+           05  MT-TAB-COUNT        PIC 9(4)        VALUE ZEROS.
+           05  MT-TAB-ENTRY        OCCURS 1000 TIMES.
+               10  MTT-MACHINE         PIC X(5).
+               10  MTT-TOTAL           PIC 9(8)V99.
+
+       01  BVAR-HDG-LINE.
+           05  FILLER              PIC X(35)   VALUE SPACES.
+           05  FILLER              PIC X(25)   VALUE
+                                       "BUDGET VARIANCE REPORT".
+
+       01  BVAR-COL-HDG-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE "MACHINE".
+           05  FILLER              PIC X(18)   VALUE "ACTUAL COST".
+           05  FILLER              PIC X(18)   VALUE "BUDGET COST".
+           05  FILLER              PIC X(14)   VALUE "VARIANCE $".
+           05  FILLER              PIC X(10)   VALUE "VARIANCE %".
+
+       01  BVAR-DETAIL-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  BV-MACHINE          PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  BV-ACTUAL-COST      PIC $$,$$$,$$9.99.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  BV-BUDGET-COST      PIC $$,$$$,$$9.99.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  BV-VARIANCE         PIC -$,$$$,$$9.99.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  BV-VARIANCE-PCT     PIC -$$9.99.
+
+       01  PART-QTY-TABLE.
+           05  PART-QTY-COUNT      PIC 9(4)        VALUE ZEROS.
+           05  PART-QTY-ENTRY      OCCURS 2000 TIMES.
+               10  PQ-PART             PIC X(5).
+               10  PQ-QTY               PIC 9(7).
+
+       01  SHORT-HDG-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(30)   VALUE
+                                       'PARTS SHORTAGE REPORT'.
+
+       01  SHORT-SKIP-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(60)   VALUE
+                   "RANGE-LIMITED RUN - SHORTAGE PRE-PASS SKIPPED".
+
+       01  SHORT-COL-HDG-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(15)   VALUE "PART".
+           05  FILLER              PIC X(15)   VALUE "QTY NEEDED".
+           05  FILLER              PIC X(15)   VALUE "QTY ON HAND".
+           05  FILLER              PIC X(15)   VALUE "SHORTFALL".
+
+       01  SHORT-DETAIL-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  SH-PART             PIC X(5).
+           05  FILLER              PIC X(20)   VALUE SPACES.
+           05  SH-NEEDED           PIC Z(6)9.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  SH-ONHAND           PIC ZZZZ9.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  SH-SHORT            PIC Z(6)9.
+
+       01  EXCP-HDG-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(30)   VALUE
+                                       'UNMATCHED PART NUMBER REPORT'.
+
+       01  EXCP-COL-HDG-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(15)   VALUE "MACHINE".
+           05  FILLER              PIC X(15)   VALUE "PART".
+           05  FILLER              PIC X(15)   VALUE "EXPECTED QTY".
+
+       01  EXCP-DETAIL-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  EX-MACHINE          PIC X(5).
+           05  FILLER              PIC X(20)   VALUE SPACES.
+           05  EX-PART             PIC X(5).
+           05  FILLER              PIC X(15)   VALUE SPACES.
+           05  EX-QTY              PIC ZZ9.
            
        01  CURRENT-DATE.
            05  I-DATE.
@@ -127,52 +339,174 @@
                                        'GRAND TOTAL COST:'.
            05  O-GT-COST           PIC $$,$$$,$$$,$$$.99.
            
+       01  CTL-HDG-LINE.
+           05  FILLER              PIC X(35)   VALUE SPACES.
+           05  FILLER              PIC X(15)   VALUE
+                                       "CONTROL TOTALS".
+
+       01  CTL-MACHINE-LINE.
+           05  FILLER              PIC X(35)   VALUE SPACES.
+           05  FILLER              PIC X(28)   VALUE
+                                       "MACHINE RECORDS READ:".
+           05  O-CTL-MACHINE-CNT   PIC Z,ZZZ,ZZ9.
+
+       01  CTL-INVENTORY-LINE.
+           05  FILLER              PIC X(35)   VALUE SPACES.
+           05  FILLER              PIC X(28)   VALUE
+                                       "INVENTORY RECORDS READ:".
+           05  O-CTL-INVENTORY-CNT PIC Z,ZZZ,ZZ9.
+
+       01  CTL-HASH-LINE.
+           05  FILLER              PIC X(35)   VALUE SPACES.
+           05  FILLER              PIC X(28)   VALUE
+                                       "PART QTY HASH TOTAL:".
+           05  O-CTL-QTY-HASH      PIC ZZZ,ZZZ,ZZ9.
+
        01 BLANK-LINE               PIC X       VALUE SPACE.
            
        PROCEDURE DIVISION.
        
        L1-CBLPGCST.
+           PERFORM L9-READ-RANGE-PARM.
+           PERFORM L9-READ-CHECKPOINT.
+           PERFORM L2-SHORTAGE-PASS.
            PERFORM L2-INIT.
-           PERFORM L2-MAINLINE
-               UNTIL MORE-RECS = "N".
+           PERFORM UNTIL MORE-RECS = "N"
+               PERFORM L9-CHECK-SKIP
+               IF WS-SKIP-MACHINE = 'Y'
+                   PERFORM L2-SKIP-MACHINE
+               ELSE
+                   PERFORM L2-MAINLINE
+               END-IF
+           END-PERFORM.
            PERFORM L2-CLOSING.
            STOP RUN.
-           
+
        L2-INIT.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
            MOVE I-MONTH TO O-MONTH.
            MOVE I-DAY TO O-DAY.
            MOVE I-YEAR TO O-YEAR.
+           MOVE I-DATE TO WS-RUN-DATE.
            OPEN INPUT MACHINE-MASTER.
-           OPEN OUTPUT PRTOUT.
+           OPEN INPUT INVENTORY-DATA.
+           IF WS-INV-STATUS NOT = "00"
+               DISPLAY "INVENTORY.DAT FAILED TO OPEN - STATUS "
+                   WS-INV-STATUS
+               CLOSE MACHINE-MASTER
+               STOP RUN
+           END-IF.
+           PERFORM L9-OPEN-PRTOUT.
+           PERFORM L9-OPEN-EXCEPT-OUT.
+           PERFORM L9-OPEN-EXTRACT-OUT.
+           OPEN EXTEND HISTORY-OUT.
+           IF WS-HIST-STATUS = "05" OR WS-HIST-STATUS = "35"
+               OPEN OUTPUT HISTORY-OUT
+           END-IF.
            PERFORM L9-HDGS.
+           PERFORM L9-EXCP-HDGS.
            PERFORM L9-READ-MACHINE.
            MOVE I-MACHINE TO H-MACHINE O-MACHINE.
-           
+
+      *    A RANGE-LIMITED RERUN (REQ 006) MUST NOT TRUNCATE A PRIOR
+      *    FULL RUN'S OUTPUT THE WAY A FRESH OUTPUT RUN WOULD - THE
+      *    ACCOUNTING EXTRACT IN PARTICULAR IS LOADED INTO THE GL, SO
+      *    LOSING EVERY OTHER MACHINE'S LINE WOULD GO UNNOTICED.  SO
+      *    THESE OPENS EXTEND (APPEND) WHENEVER EITHER A RESUME OR A
+      *    RANGE IS ACTIVE, AND ONLY FALL BACK TO OUTPUT (TRUNCATE) ON
+      *    A PLAIN FULL RUN OR WHEN THE FILE DOES NOT YET EXIST.
+       L9-OPEN-PRTOUT.
+           IF WS-RESUME-ACTIVE = 'Y' OR WS-RANGE-ACTIVE = 'Y'
+               OPEN EXTEND PRTOUT
+               IF WS-PRT-STATUS = "05" OR WS-PRT-STATUS = "35"
+                   OPEN OUTPUT PRTOUT
+               END-IF
+           ELSE
+               OPEN OUTPUT PRTOUT
+           END-IF.
+
+       L9-OPEN-EXCEPT-OUT.
+           IF WS-RESUME-ACTIVE = 'Y' OR WS-RANGE-ACTIVE = 'Y'
+               OPEN EXTEND EXCEPT-OUT
+               IF WS-EXCP-STATUS = "05" OR WS-EXCP-STATUS = "35"
+                   OPEN OUTPUT EXCEPT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPT-OUT
+           END-IF.
+
+       L9-OPEN-EXTRACT-OUT.
+           IF WS-RESUME-ACTIVE = 'Y' OR WS-RANGE-ACTIVE = 'Y'
+               OPEN EXTEND EXTRACT-OUT
+               IF WS-XTR-STATUS = "05" OR WS-XTR-STATUS = "35"
+                   OPEN OUTPUT EXTRACT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXTRACT-OUT
+           END-IF.
+
+       L9-CHECK-SKIP.
+           MOVE 'N' TO WS-SKIP-MACHINE.
+           IF WS-RANGE-ACTIVE = 'Y' AND
+                   (I-MACHINE < WS-LOW-MACHINE OR
+                    I-MACHINE > WS-HIGH-MACHINE)
+               MOVE 'Y' TO WS-SKIP-MACHINE
+           END-IF.
+           IF WS-RESUME-ACTIVE = 'Y'
+               PERFORM L9-CHECK-RESUME-SEEN
+           END-IF.
+
+      *    MASTER.DAT IS NOT GUARANTEED TO STAY IN I-MACHINE ORDER -
+      *    CBLPGMNT APPENDS NEW MACHINES TO THE END OF THE FILE - SO
+      *    "ALREADY CHECKPOINTED" CANNOT BE DECIDED BY COMPARING
+      *    I-MACHINE VALUES.  INSTEAD, CHECK WHETHER THIS MACHINE IS
+      *    ONE OF THE MACHINES RESTORED FROM CHECKPT.DAT AT STARTUP.
+       L9-CHECK-RESUME-SEEN.
+           MOVE 'N' TO SS-FOUND.
+           PERFORM VARYING SS-SUB FROM 1 BY 1
+               UNTIL SS-SUB > WS-RESUME-COUNT
+               IF MTT-MACHINE (SS-SUB) = I-MACHINE
+                   MOVE 'Y' TO SS-FOUND
+                   MOVE WS-RESUME-COUNT TO SS-SUB
+               END-IF
+           END-PERFORM.
+           IF SS-FOUND = 'Y'
+               MOVE 'Y' TO WS-SKIP-MACHINE
+           END-IF.
+
+       L2-SKIP-MACHINE.
+           MOVE I-MACHINE TO H-MACHINE.
+           PERFORM UNTIL I-MACHINE NOT EQUAL H-MACHINE
+               PERFORM L9-READ-MACHINE
+           END-PERFORM.
+           MOVE I-MACHINE TO H-MACHINE O-MACHINE.
+
        L2-MAINLINE.
            WRITE PRTLINE FROM MACHINE-HDG
                AFTER ADVANCING 3 LINES.
            WRITE PRTLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
-           OPEN INPUT INVENTORY-DATA.
-           PERFORM L9-READ-INVENTORY.
            PERFORM L3-DETAIL WITH TEST BEFORE
                UNTIL I-MACHINE NOT EQUAL H-MACHINE.
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 2 LINES.
+           PERFORM L9-WRITE-EXTRACT.
            ADD C-MACHINE-TOT TO C-GT-COST.
+           PERFORM L9-WRITE-CHECKPOINT.
            MOVE ZEROS TO C-MACHINE-TOT.
-           CLOSE INVENTORY-DATA.
            MOVE I-MACHINE TO H-MACHINE O-MACHINE.
-               
+
        L3-DETAIL.
-           IF I-MACHINE-PART = I-INV-PART
-               PERFORM L4-CALCS
-               PERFORM L4-MOVES
-               PERFORM L9-READ-MACHINE
-           ELSE
-               PERFORM L9-READ-INVENTORY
-           END-IF.
+           MOVE I-MACHINE-PART TO I-INV-PART.
+           READ INVENTORY-DATA
+               KEY IS I-INV-PART
+               INVALID KEY
+                   PERFORM L9-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   PERFORM L4-CALCS
+                   PERFORM L4-MOVES
+           END-READ.
+           PERFORM L9-READ-MACHINE.
                    
        L4-CALCS.
            COMPUTE C-PARTS-SUBTOT = I-PART-QTY * I-INV-COST.
@@ -194,9 +528,22 @@
            MOVE C-GT-COST TO O-GT-COST.
            WRITE PRTLINE FROM GRAND-TOTAL-LINE
                AFTER ADVANCING 3 LINES.
+           PERFORM L9-CONTROL-TOTALS.
+           PERFORM L9-BUDGET-VARIANCE.
+           IF WS-RANGE-ACTIVE = 'N'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
            CLOSE MACHINE-MASTER.
+           CLOSE INVENTORY-DATA.
            CLOSE PRTOUT.
-           
+           CLOSE EXCEPT-OUT.
+           CLOSE EXTRACT-OUT.
+           CLOSE HISTORY-OUT.
+           IF C-EXCP-CNT > ZERO
+               DISPLAY "UNMATCHED PART EXCEPTIONS WRITTEN: " C-EXCP-CNT
+           END-IF.
+
        L9-HDGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.
@@ -206,15 +553,261 @@
                AFTER ADVANCING 1 LINE.
            WRITE PRTLINE FROM COL-HDG-LINE
                AFTER ADVANCING 2 LINES.
-           
+
+       L9-EXCP-HDGS.
+           WRITE EXCPLINE FROM EXCP-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE EXCPLINE FROM EXCP-COL-HDG-LINE
+               AFTER ADVANCING 2 LINES.
+
+       L9-WRITE-EXCEPTION.
+           ADD 1 TO C-EXCP-CNT.
+           MOVE H-MACHINE TO EX-MACHINE.
+           MOVE I-MACHINE-PART TO EX-PART.
+           MOVE I-PART-QTY TO EX-QTY.
+           WRITE EXCPLINE FROM EXCP-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L9-READ-CHECKPOINT.
+           IF WS-RANGE-ACTIVE = 'N'
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   MOVE 'Y' TO WS-CKPT-MORE
+                   PERFORM UNTIL WS-CKPT-MORE = 'N'
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE 'N' TO WS-CKPT-MORE
+                           NOT AT END
+                               PERFORM L9-RESTORE-CHECKPOINT-ENTRY
+                       END-READ
+                   END-PERFORM
+                   MOVE MT-TAB-COUNT TO WS-RESUME-COUNT
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       L9-RESTORE-CHECKPOINT-ENTRY.
+           MOVE 'Y' TO WS-RESUME-ACTIVE.
+           ADD CK-MACHINE-TOT TO C-GT-COST.
+           MOVE CK-PAGE-NUM TO C-PCTR.
+           IF MT-TAB-COUNT >= 1000
+               DISPLAY "MACHINE-TOT-TABLE OVERFLOW RESTORING CHECKPT."
+                   "DAT - RUN ABORTED"
+               CLOSE CHECKPOINT-FILE
+               STOP RUN
+           END-IF.
+           ADD 1 TO MT-TAB-COUNT.
+           MOVE CK-MACHINE TO MTT-MACHINE (MT-TAB-COUNT).
+           MOVE CK-MACHINE-TOT TO MTT-TOTAL (MT-TAB-COUNT).
+
+       L9-WRITE-CHECKPOINT.
+           IF WS-RANGE-ACTIVE = 'N'
+               MOVE H-MACHINE TO CK-MACHINE
+               MOVE C-MACHINE-TOT TO CK-MACHINE-TOT
+               MOVE C-PCTR TO CK-PAGE-NUM
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "05" OR WS-CKPT-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       L9-READ-RANGE-PARM.
+           OPEN INPUT RANGE-PARM.
+           IF WS-PARM-STATUS = "00"
+               READ RANGE-PARM
+                   NOT AT END
+                       MOVE PM-LOW-MACHINE TO WS-LOW-MACHINE
+                       MOVE PM-HIGH-MACHINE TO WS-HIGH-MACHINE
+                       MOVE 'Y' TO WS-RANGE-ACTIVE
+               END-READ
+               CLOSE RANGE-PARM
+           END-IF.
+
+       L9-WRITE-EXTRACT.
+           MOVE H-MACHINE TO XT-MACHINE.
+           MOVE C-MACHINE-TOT TO XT-MACHINE-TOT.
+           MOVE WS-RUN-DATE TO XT-RUN-DATE.
+           WRITE EXTRACT-RECORD.
+           IF MT-TAB-COUNT >= 1000
+               DISPLAY "MACHINE-TOT-TABLE OVERFLOW - MORE THAN 1000 "
+                   "MACHINES ON MASTER.DAT, RUN ABORTED"
+               CLOSE MACHINE-MASTER INVENTORY-DATA PRTOUT
+                   EXCEPT-OUT EXTRACT-OUT HISTORY-OUT
+               STOP RUN
+           END-IF.
+           ADD 1 TO MT-TAB-COUNT.
+           MOVE H-MACHINE TO MTT-MACHINE (MT-TAB-COUNT).
+           MOVE C-MACHINE-TOT TO MTT-TOTAL (MT-TAB-COUNT).
+           MOVE H-MACHINE TO HS-MACHINE.
+           MOVE C-MACHINE-TOT TO HS-MACHINE-TOT.
+           MOVE WS-RUN-DATE TO HS-RUN-DATE.
+           WRITE HISTORY-RECORD.
+
+       L9-CONTROL-TOTALS.
+           WRITE PRTLINE FROM CTL-HDG-LINE
+               AFTER ADVANCING 3 LINES.
+           MOVE C-MACHINE-CNT TO O-CTL-MACHINE-CNT.
+           WRITE PRTLINE FROM CTL-MACHINE-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE C-INVENTORY-CNT TO O-CTL-INVENTORY-CNT.
+           WRITE PRTLINE FROM CTL-INVENTORY-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE C-QTY-HASH TO O-CTL-QTY-HASH.
+           WRITE PRTLINE FROM CTL-HASH-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L9-BUDGET-VARIANCE.
+           OPEN INPUT BUDGET-MASTER.
+           IF WS-BUDGET-STATUS = "00"
+               WRITE PRTLINE FROM BVAR-HDG-LINE
+                   AFTER ADVANCING 3 LINES
+               WRITE PRTLINE FROM BVAR-COL-HDG-LINE
+                   AFTER ADVANCING 2 LINES
+               PERFORM VARYING SS-SUB FROM 1 BY 1
+                   UNTIL SS-SUB > MT-TAB-COUNT
+                   MOVE MTT-MACHINE (SS-SUB) TO BG-MACHINE
+                   READ BUDGET-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           PERFORM L4-WRITE-BUDGET-VARIANCE
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-MASTER
+           END-IF.
+
+       L4-WRITE-BUDGET-VARIANCE.
+           COMPUTE WS-VARIANCE =
+               MTT-TOTAL (SS-SUB) - BG-BUDGET-COST.
+           IF BG-BUDGET-COST > ZERO
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (WS-VARIANCE / BG-BUDGET-COST) * 100
+           ELSE
+               MOVE ZEROS TO WS-VARIANCE-PCT
+           END-IF.
+           MOVE MTT-MACHINE (SS-SUB) TO BV-MACHINE.
+           MOVE MTT-TOTAL (SS-SUB) TO BV-ACTUAL-COST.
+           MOVE BG-BUDGET-COST TO BV-BUDGET-COST.
+           MOVE WS-VARIANCE TO BV-VARIANCE.
+           MOVE WS-VARIANCE-PCT TO BV-VARIANCE-PCT.
+           WRITE PRTLINE FROM BVAR-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
        L9-READ-MACHINE.
            READ MACHINE-MASTER
                AT END
                    MOVE 'N' TO MORE-RECS
                    MOVE SPACES TO I-MACHINE.
-                   
-       L9-READ-INVENTORY.
-           READ INVENTORY-DATA
+
+       L2-SHORTAGE-PASS.
+      *    THE SHORTAGE REPORT AND CONTROL TOTALS ARE BUILT FROM A
+      *    FULL SCAN OF MASTER.DAT/INVENTORY.DAT EVEN WHEN RANGE.PRM
+      *    LIMITS THE MAIN REPORT TO A FEW MACHINES - A PART SHORTAGE
+      *    IS DRIVEN BY QUANTITY NEEDED ACROSS ALL MACHINES, NOT JUST
+      *    THOSE IN THE RANGE, SO THIS PASS IS INTENTIONALLY NOT
+      *    RANGE-LIMITED.  WHEN A RANGE IS ACTIVE THE SHORTAGE DETAIL
+      *    LINES ARE SUPPRESSED (SEE SHORT-SKIP-LINE BELOW) SO A
+      *    PARTIAL RERUN DOES NOT DUPLICATE SHORTAGE LINES ALREADY
+      *    REPORTED BY THE FULL RUN.
+           OPEN OUTPUT SHORTAGE-OUT.
+           WRITE SHORTLINE FROM SHORT-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           IF WS-RANGE-ACTIVE = 'Y'
+               WRITE SHORTLINE FROM SHORT-SKIP-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               WRITE SHORTLINE FROM SHORT-COL-HDG-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           PERFORM L3-BUILD-QTY-TABLE.
+           PERFORM L3-COMPARE-INVENTORY.
+           CLOSE SHORTAGE-OUT.
+
+       L3-BUILD-QTY-TABLE.
+           MOVE 'Y' TO SS-MORE-RECS.
+           OPEN INPUT MACHINE-MASTER.
+           PERFORM L9-READ-MACHINE-PRE.
+           PERFORM UNTIL SS-MORE-RECS = 'N'
+               PERFORM L4-ACCUM-PART-QTY
+               PERFORM L9-READ-MACHINE-PRE
+           END-PERFORM.
+           CLOSE MACHINE-MASTER.
+
+       L4-ACCUM-PART-QTY.
+           ADD 1 TO C-MACHINE-CNT.
+           ADD I-PART-QTY TO C-QTY-HASH.
+           MOVE 'N' TO SS-FOUND.
+           PERFORM VARYING SS-SUB FROM 1 BY 1
+               UNTIL SS-SUB > PART-QTY-COUNT
+               IF PQ-PART (SS-SUB) = I-MACHINE-PART
+                   MOVE 'Y' TO SS-FOUND
+                   MOVE SS-SUB TO SS-FOUND-IDX
+                   MOVE PART-QTY-COUNT TO SS-SUB
+               END-IF
+           END-PERFORM.
+           IF SS-FOUND = 'Y'
+               ADD I-PART-QTY TO PQ-QTY (SS-FOUND-IDX)
+           ELSE
+               IF PART-QTY-COUNT >= 2000
+                   DISPLAY "PART-QTY-TABLE OVERFLOW - MORE THAN 2000 "
+                       "DISTINCT PARTS ON MASTER.DAT, RUN ABORTED"
+                   CLOSE MACHINE-MASTER SHORTAGE-OUT
+                   STOP RUN
+               END-IF
+               ADD 1 TO PART-QTY-COUNT
+               MOVE I-MACHINE-PART TO PQ-PART (PART-QTY-COUNT)
+               MOVE I-PART-QTY TO PQ-QTY (PART-QTY-COUNT)
+           END-IF.
+
+       L3-COMPARE-INVENTORY.
+           MOVE 'Y' TO SS-INV-MORE.
+           OPEN INPUT INVENTORY-DATA.
+           IF WS-INV-STATUS NOT = "00"
+               DISPLAY "INVENTORY.DAT FAILED TO OPEN - STATUS "
+                   WS-INV-STATUS
+               CLOSE SHORTAGE-OUT
+               STOP RUN
+           END-IF.
+           PERFORM L9-READ-INVENTORY-PRE.
+           PERFORM UNTIL SS-INV-MORE = 'N'
+               PERFORM L4-CHECK-SHORTAGE
+               PERFORM L9-READ-INVENTORY-PRE
+           END-PERFORM.
+           CLOSE INVENTORY-DATA.
+
+       L4-CHECK-SHORTAGE.
+           ADD 1 TO C-INVENTORY-CNT.
+           MOVE 'N' TO SS-FOUND.
+           PERFORM VARYING SS-SUB FROM 1 BY 1
+               UNTIL SS-SUB > PART-QTY-COUNT
+               IF PQ-PART (SS-SUB) = I-INV-PART
+                   MOVE 'Y' TO SS-FOUND
+                   MOVE SS-SUB TO SS-FOUND-IDX
+                   MOVE PART-QTY-COUNT TO SS-SUB
+               END-IF
+           END-PERFORM.
+           IF SS-FOUND = 'Y' AND PQ-QTY (SS-FOUND-IDX) > I-INV-QTY
+               ADD 1 TO C-SHORT-CNT
+               IF WS-RANGE-ACTIVE = 'N'
+                   MOVE I-INV-PART TO SH-PART
+                   MOVE PQ-QTY (SS-FOUND-IDX) TO SH-NEEDED
+                   MOVE I-INV-QTY TO SH-ONHAND
+                   COMPUTE SH-SHORT = PQ-QTY (SS-FOUND-IDX) - I-INV-QTY
+                   WRITE SHORTLINE FROM SHORT-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+
+       L9-READ-MACHINE-PRE.
+           READ MACHINE-MASTER
+               AT END
+                   MOVE 'N' TO SS-MORE-RECS
+                   MOVE SPACES TO I-MACHINE.
+
+       L9-READ-INVENTORY-PRE.
+           READ INVENTORY-DATA NEXT RECORD
                AT END
-                   DISPLAY "INVENTORY DATA CONTAINS NO MORE RECORDS"
-                   ACCEPT WK-HOLD.
\ No newline at end of file
+                   MOVE 'N' TO SS-INV-MORE
+                   MOVE SPACES TO I-INV-PART.
